@@ -9,35 +9,51 @@ data division.
        01  ws-rnd-seed-x               pic x(8).
        01  ws-rnd-seed-9               redefines ws-rnd-seed-x
                                        pic 9(8).
+       01  ws-seed-used                pic 9(8) value 0.
        01  ws-rnd-dbl                  comp-2.
-       01  ws-rnd-int                  pic x(1) comp-x.
+       01  ws-rnd-int                  pic 9(9) comp.
 
        linkage section.
 
-       01  ls-max                      pic 9(3).
-       01  ls-result                   pic 9(3).
+       01  ls-max                      pic 9(9).
+       01  ls-result                   pic 9(9).
+       01  ls-seed-in                  pic 9(8).
+       01  ls-seed-out                 pic 9(8).
 
 procedure division using
     ls-max
-    ls-result.
+    ls-result
+    ls-seed-in
+    ls-seed-out.
 
       *> -- Generate the random seed value.
+      *> -- ls-seed-in of zero means "no fixed seed" and falls back
+      *> -- to the time-based seed; a non-zero ls-seed-in replays a
+      *> -- previously logged seed so a draw can be reproduced.
 
            if ws-first-time = 0
 
-              move 32768 to ws-rnd-seed-9
+              if ls-seed-in not = 0
+                 move ls-seed-in to ws-rnd-seed-9
+              else
+                 move 32768 to ws-rnd-seed-9
 
-              perform until ws-rnd-seed-9 < 32768
-                 accept ws-rnd-seed-x from time
-                 move function reverse(ws-rnd-seed-x) to ws-rnd-seed-x
-                 compute ws-rnd-seed-9 = ws-rnd-seed-9 / 3060
-              end-perform
+                 perform until ws-rnd-seed-9 < 32768
+                    accept ws-rnd-seed-x from time
+                    move function reverse(ws-rnd-seed-x)
+                        to ws-rnd-seed-x
+                    compute ws-rnd-seed-9 = ws-rnd-seed-9 / 3060
+                 end-perform
+              end-if
 
+              move ws-rnd-seed-9 to ws-seed-used
               compute ws-rnd-dbl = function random(ws-rnd-seed-9)
               move 1 to ws-first-time
 
            end-if.
 
+           move ws-seed-used to ls-seed-out.
+
       *> -- Generate a random number between 1 and LS-Max.
 
            compute ws-rnd-dbl = function random().
