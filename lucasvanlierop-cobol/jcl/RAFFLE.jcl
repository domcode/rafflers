@@ -0,0 +1,47 @@
+//RAFFLE   JOB (ACCTNO),'RAFFLE DRAWING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* RUN THE NIGHTLY EMPLOYEE RAFFLE DRAWING AGAINST THE ENTRANT FILE
+//* PRODUCED BY THE EXTRACT JOB.  THE EXTRACT IS EXPECTED TO END WITH
+//* A TRAILER RECORD OF THE FORM
+//*
+//*     TRAILER,nnnnnnnnn
+//*
+//* CARRYING THE ENTRANT COUNT THE EXTRACT BELIEVES IT WROTE.
+//* RAFFLER.CBL CROSS-CHECKS THAT COUNT AGAINST THE NUMBER OF NAME
+//* RECORDS IT ACTUALLY READ AND ENDS WITH RETURN-CODE 16, SKIPPING
+//* THE DRAW ENTIRELY, IF THE TWO DISAGREE - SO A TRUNCATED OR
+//* SHORT-LANDED EXTRACT CAN'T SILENTLY PRODUCE A RAFFLE DRAWN FROM
+//* A PARTIAL ENTRANT LIST.
+//*********************************************************************
+//* RAFFLER.CBL TAKES ITS INPUT DATASET NAMES POSITIONALLY ON THE
+//* COMMAND LINE (NAMES-FILE, PRIZE-COUNT, SEED, EXCLUDE-FILE,
+//* PRIZE-FILE), SO THEY ARE PASSED HERE AS PARM TEXT RATHER THAN
+//* THROUGH DD ALLOCATION.
+//DRAW     EXEC PGM=RAFFLER,REGION=0M,
+//             PARM='PROD.RAFFLE.ENTRANTS.EXTRACT 1 0 PROD.RAFFLE.EXCLUD
+//             E PROD.RAFFLE.PRIZETIERS'
+//STEPLIB  DD DSN=PROD.RAFFLE.LOADLIB,DISP=SHR
+//*
+//* FIXED INTERNAL WORK/OUTPUT FILES - DDNAMES MATCH THE LITERAL
+//* ASSIGN CLAUSES CODED IN RAFFLER.CBL.
+//WINLOG   DD DSN=PROD.RAFFLE.WINNERSLOG,
+//             DISP=MOD
+//NAMEXCP  DD SYSOUT=*
+//WINCERT  DD SYSOUT=*
+//PRZTIER  DD SYSOUT=*
+//*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* IF DRAW ENDS WITH A NON-ZERO CONDITION CODE (CONTROL TOTAL
+//* MISMATCH, TABLE OVERFLOW, OR TOO FEW ENTRANTS FOR THE PRIZE
+//* TABLE) THE NOTIFY STEP BELOW IS THE ONLY STEP THAT RUNS.
+//NOTIFY   EXEC PGM=IEBGENER,COND=(0,EQ,DRAW)
+//SYSUT1   DD *
+RAFFLE DRAW DID NOT COMPLETE - CHECK DRAW STEP SYSOUT FOR THE
+CONTROL TOTAL MISMATCH OR OTHER ABORT REASON BEFORE RERUNNING.
+/*
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
