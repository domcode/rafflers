@@ -17,11 +17,59 @@ environment division.
                file status is names-file-status
                organization is line sequential.
 
+           select winners-log
+               assign to "WINLOG"
+               file status is winners-log-status
+               organization is line sequential.
+
+           select names-exceptions
+               assign to "NAMEXCP"
+               file status is names-exceptions-status
+               organization is line sequential.
+
+           select exclude-file
+               assign to exclude-file-name
+               file status is exclude-file-status
+               organization is line sequential.
+
+           select winner-cert
+               assign to "WINCERT"
+               file status is winner-cert-status
+               organization is line sequential.
+
+           select prize-file
+               assign to prize-file-name
+               file status is prize-file-status
+               organization is line sequential.
+
+           select prize-tier-report
+               assign to "PRZTIER"
+               file status is prize-tier-report-status
+               organization is line sequential.
+
 data division.
     file section.
         fd names-file.
         01 names-record pic x(80).
 
+        fd winners-log.
+        01 winners-log-record pic x(122).
+
+        fd names-exceptions.
+        01 names-exceptions-record pic x(79).
+
+        fd exclude-file.
+        01 exclude-record pic x(80).
+
+        fd winner-cert.
+        01 winner-cert-record pic x(80).
+
+        fd prize-file.
+        01 prize-file-record pic x(80).
+
+        fd prize-tier-report.
+        01 prize-tier-report-record pic x(66).
+
     working-storage section.
         01 names-file-name pic x(50).
         01 names-file-status pic x(2).
@@ -29,13 +77,185 @@ data division.
 
        01  name-columns.
            03  name pic x(32).
+           03  ticket-count pic 9(3).
+
+      *> -- last-comma split, shared by every file that may carry a
+      *> trailing count after a name (a name may itself contain a
+      *> comma, so the count is pulled off the *last* comma, not the
+      *> first) -- used for the names-file ticket count, the exclude-
+      *> file name, and the prize-file tier quantity alike.
+
+       01  split-source-line pic x(80).
+       01  split-line-length pic 9(3).
+       01  split-rev-line pic x(80).
+       01  split-rev-ticket-part pic x(80).
+       01  split-ticket-edit pic x(3) justified right.
+       01  split-ptr pic 9(3).
+
+       01  name-table.
+           03  name-entry occurs 9999 times indexed by name-idx.
+               05  nt-name pic x(32).
+               05  nt-raw-name pic x(80).
+               05  nt-tickets pic 9(3).
+               05  nt-ticket-cum pic 9(9).
+
+       01  total-tickets pic 9(9) value zero.
+
+      *> -- batch control-total reconciliation --
+      *> a names-file may end with a trailer record, tagged TRAILER in
+      *> place of a name, carrying the entrant count the extract job
+      *> believes it wrote. when present, it is checked against the
+      *> actual names-count instead of being loaded as an entrant.
+
+       01  control-columns.
+           03  control-tag pic x(10).
+           03  control-expected-count pic 9(9).
+
+       01  control-total-expected pic 9(9) value zero.
+       01  raw-record-count pic 9(9) value zero.
+       01  control-total-switch pic x(1) value 'N'.
+           88  control-total-supplied value 'Y'.
+           88  control-total-not-supplied value 'N'.
+
+      *> -- pre-draw validation --
+
+       01  names-exceptions-status pic x(2).
+       01  raw-name-field pic x(80).
+       01  exception-reason pic x(20) value spaces.
+       01  validation-idx pic 9(4).
+
+       01  duplicate-switch pic x(1).
+           88  duplicate-entry-found value 'Y'.
+           88  not-duplicate-entry value 'N'.
+
+       01  exceptions-line.
+           03  xl-line-number pic z(6)9.
+           03  filler pic x(1) value space.
+           03  xl-reason pic x(20).
+           03  filler pic x(1) value space.
+           03  xl-name pic x(50).
+
+      *> -- ineligible-entrants exclusion cross-check --
+
+       01  exclude-file-name pic x(50) value spaces.
+       01  exclude-file-status pic x(2).
+
+       01  exclude-columns.
+           03  exclude-name pic x(32).
+
+       01  exclude-table.
+           03  exclude-entry occurs 9999 times indexed by exclude-idx
+                   pic x(32).
+       01  exclude-count pic 9(9) value zero.
+
+       01  exclude-switch pic x(1).
+           88  entry-excluded value 'Y'.
+           88  not-entry-excluded value 'N'.
+
+      *> -- printable winner certificate --
+
+       01  winner-cert-status pic x(2).
+       01  cert-line pic x(80).
+       01  drawing-label pic x(32).
+
+      *> -- prize-tier configuration file --
+
+       01  prize-file-name pic x(50) value spaces.
+       01  prize-file-status pic x(2).
+
+       01  prize-tier-columns.
+           03  prize-tier-name pic x(32).
+           03  prize-tier-qty pic 9(3).
+
+       01  prize-tier-table.
+           03  prize-tier-entry occurs 99 times indexed by tier-idx.
+               05  pt-name pic x(32).
+               05  pt-qty pic 9(3).
+       01  prize-tier-count pic 9(3) value zero.
+       01  tier-prize-total pic 9(9) value zero.
+       01  tier-draw-seq pic 9(3).
+       01  tier-num pic 9(3).
+
+       01  prize-tier-report-status pic x(2).
+       01  tier-report-line.
+           03  trl-tier-name pic x(32).
+           03  filler pic x(2) value spaces.
+           03  trl-winner-name pic x(32).
 
        01  display-count pic z,zzz,zzz.
 
+       01  winner-number pic 9(9) value zero.
+       01  winner-index pic 9(9) value zero.
+
+      *> -- audit seed replay --
+
+       01  seed-arg-edit pic x(8).
+       01  seed-arg pic 9(8) value zero.
+       01  seed-used pic 9(8) value zero.
+
+      *> -- multi-winner draw mode (1st/2nd/3rd prize, no repeats) --
+
+       01  prize-count-arg pic 9(3) value 1.
+       01  prize-count-edit pic x(3).
+       01  prize-sequence pic 9(3) value zero.
+
+       01  ordinal-words.
+           03  filler pic x(3) value '1st'.
+           03  filler pic x(3) value '2nd'.
+           03  filler pic x(3) value '3rd'.
+       01  ordinal-table redefines ordinal-words.
+           03  ordinal-entry occurs 3 times pic x(3).
+
+       01  ordinal-display pic x(6).
+       01  ordinal-number-edit pic z(2)9.
+       01  draw-seq-edit pic z(3)9.
+
+      *> sized to match names-count's 9999-entrant cap, since neither
+      *> draw mode can pick more prizes than there are entrants
+      *> (120-draw-winner refuses to run if tier-prize-total or
+      *> prize-count-arg exceeds names-count).
+
+       01  picked-numbers.
+           03  picked-entry occurs 9999 times pic 9(9).
+       01  picked-count pic 9(4) value zero.
+       01  picked-idx pic 9(4).
+
+       01  draw-switches.
+           03  already-picked-switch pic x(1).
+               88  already-picked value 'Y'.
+               88  not-already-picked value 'N'.
+
+      *> -- winner-history log --
+
+       01  winners-log-status pic x(2).
+
+       01  run-date pic 9(8).
+       01  run-time pic 9(8).
+
+       01  winners-log-line.
+           03  wl-date pic x(10).
+           03  filler pic x(1) value space.
+           03  wl-time pic x(8).
+           03  filler pic x(1) value space.
+           03  wl-names-file pic x(50).
+           03  filler pic x(1) value space.
+           03  wl-names-count pic z(8)9.
+           03  filler pic x(1) value space.
+           03  wl-winner-name pic x(32).
+           03  filler pic x(1) value space.
+           03  wl-seed pic 9(8).
+
 procedure division.
     display 'ready to raffle!'.
     perform 100-initialize.
+       perform 105-load-exclude-file thru 105-load-exclude-file-exit.
+       perform 106-load-prize-file thru 106-load-prize-file-exit.
        perform 110-read-input-file.
+       perform 115-open-winners-log.
+       perform 117-open-winner-cert.
+       perform 120-draw-winner thru 120-draw-winner-exit.
+       perform 190-close-winners-log.
+       perform 191-close-winner-cert.
 
 stop run.
 
@@ -52,22 +272,578 @@ stop run.
             end-display
     end-accept.
 
+    accept prize-count-edit from argument-value
+        on exception
+            move 1 to prize-count-arg
+        not on exception
+            move prize-count-edit to prize-count-arg
+    end-accept.
+
+    if prize-count-arg = zero
+        move 1 to prize-count-arg
+    end-if.
+
+    accept seed-arg-edit from argument-value
+        on exception
+            move 0 to seed-arg
+        not on exception
+            move seed-arg-edit to seed-arg
+    end-accept.
+
+    accept exclude-file-name from argument-value
+        on exception
+            move spaces to exclude-file-name
+        not on exception
+            display
+                "excluding entrants in " exclude-file-name
+            end-display
+    end-accept.
+
+    accept prize-file-name from argument-value
+        on exception
+            move spaces to prize-file-name
+        not on exception
+            display
+                "reading prize tiers from " prize-file-name
+            end-display
+    end-accept.
+
+    accept run-date from date yyyymmdd.
+    accept run-time from time.
+
+    string
+        run-date (1:4) "-" run-date (5:2) "-" run-date (7:2)
+        delimited by size
+        into wl-date
+    end-string.
+
+    string
+        run-time (1:2) ":" run-time (3:2) ":" run-time (5:2)
+        delimited by size
+        into wl-time
+    end-string.
+
+    move names-file-name to wl-names-file.
+
+105-load-exclude-file.
+    if exclude-file-name = spaces
+        go to 105-load-exclude-file-exit
+    end-if
+
+    open input exclude-file
+
+    if exclude-file-status not = '00'
+        display
+            "unable to open exclude-file " exclude-file-name
+            upon syserr
+        move 16 to return-code
+        stop run
+    end-if
+
+    read exclude-file
+
+    perform until exclude-file-status = '10'
+        add 1 to exclude-count
+
+        if exclude-count > 9999
+            display
+                "too many entries in exclude-file"
+                upon syserr
+            move 16 to return-code
+            stop run
+        end-if
+
+        move exclude-record to split-source-line
+        perform 112-split-name-and-tickets
+        move raw-name-field to exclude-name
+
+        set exclude-idx to exclude-count
+        move exclude-name to exclude-entry (exclude-idx)
+
+        read exclude-file
+    end-perform
+
+    close exclude-file.
+
+    105-load-exclude-file-exit.
+        exit.
+
+106-load-prize-file.
+    if prize-file-name = spaces
+        go to 106-load-prize-file-exit
+    end-if
+
+    open input prize-file
+
+    if prize-file-status not = '00'
+        display
+            "unable to open prize-file " prize-file-name
+            upon syserr
+        move 16 to return-code
+        stop run
+    end-if
+
+    read prize-file
+
+    perform until prize-file-status = '10'
+        add 1 to prize-tier-count
+
+        if prize-tier-count > 99
+            display
+                "too many tiers in prize-file"
+                upon syserr
+            move 16 to return-code
+            stop run
+        end-if
+
+        move prize-file-record to split-source-line
+        perform 112-split-name-and-tickets
+        move raw-name-field to prize-tier-name
+        move ticket-count to prize-tier-qty
+
+        set tier-idx to prize-tier-count
+        move prize-tier-name to pt-name (tier-idx)
+        move prize-tier-qty to pt-qty (tier-idx)
+        add prize-tier-qty to tier-prize-total
+
+        read prize-file
+    end-perform
+
+    close prize-file.
+
+    106-load-prize-file-exit.
+        exit.
+
 110-read-input-file.
     open input names-file
 
+    if names-file-status not = '00'
+        display
+            "unable to open names-file " names-file-name
+            upon syserr
+        move 16 to return-code
+        stop run
+    end-if
+
+    open output names-exceptions
+
+    if names-exceptions-status not = '00'
+        display
+            "unable to open names-exceptions" upon syserr
+        move 16 to return-code
+        stop run
+    end-if
+
            read names-file
 
            perform until names-file-status = '10'
-               add 1 to names-count
+               if names-record (1:8) = "TRAILER,"
+                   unstring names-record delimited by ',' into
+                       control-tag control-expected-count
+
+                   move control-expected-count to control-total-expected
+                   set control-total-supplied to true
+               else
+                   add 1 to names-count
+                   add 1 to raw-record-count
+
+                   if names-count > 9999
+                       display
+                           "too many entrants for the raffle table"
+                           upon syserr
+                       move 16 to return-code
+                       stop run
+                   end-if
 
-               unstring names-record delimited by ',' into
-                   name
+                   move names-count to xl-line-number
+
+                   if names-record = spaces
+                       move "BLANK NAME" to xl-reason
+                       move spaces to xl-name
+                       perform 900-write-exception
+                       subtract 1 from names-count
+                   else
+                       move names-record to split-source-line
+                       perform 112-split-name-and-tickets
+
+                       move raw-name-field to name
+                       perform 116-check-excluded
+
+                       if entry-excluded
+                           move "EXCLUDED" to xl-reason
+                           move function trim(raw-name-field) to xl-name
+                           perform 900-write-exception
+                           subtract 1 from names-count
+                       else
+                           perform 115-validate-entry
+
+                           if duplicate-entry-found
+                               subtract 1 from names-count
+                           else
+                               set name-idx to names-count
+                               move name to nt-name (name-idx)
+                               move raw-name-field to nt-raw-name (name-idx)
+                               move ticket-count to nt-tickets (name-idx)
+                               add ticket-count to total-tickets
+                               move total-tickets to nt-ticket-cum (name-idx)
+                           end-if
+                       end-if
+                   end-if
+               end-if
 
                read names-file
            end-perform
 
            close names-file
+           close names-exceptions
+
+           if control-total-supplied
+               if control-total-expected not = raw-record-count
+                   display
+                       "control total mismatch: extract said "
+                       control-total-expected " but found "
+                       raw-record-count upon syserr
+                   move 16 to return-code
+                   stop run
+               end-if
+           end-if
 
            move names-count to display-count
            display display-count space 'names'
            .
+
+112-split-name-and-tickets.
+      *> -- split split-source-line on its *last* comma, since the
+      *> name itself may contain one (e.g. "Smith, Jane,5"). a naive
+      *> split on the first comma would cut the name in half and lose
+      *> the trailing count. if the piece after the last comma isn't
+      *> a number, there is no count on this line at all, and the
+      *> whole record is the name.
+
+    move 1 to ticket-count
+    move function trim(split-source-line) to raw-name-field
+
+    move function length(function trim(split-source-line))
+        to split-line-length
+    move function reverse(function trim(split-source-line))
+        to split-rev-line
+
+    move 1 to split-ptr
+    unstring split-rev-line (1:split-line-length) delimited by ','
+        into split-rev-ticket-part
+        with pointer split-ptr
+    end-unstring
+
+    if split-ptr <= split-line-length
+        move function reverse(function trim(split-rev-ticket-part))
+            to split-ticket-edit
+        inspect split-ticket-edit replacing leading space by zero
+
+        if split-ticket-edit is numeric
+            move split-ticket-edit to ticket-count
+
+            if ticket-count = zero
+                move 1 to ticket-count
+            end-if
+
+            move function reverse(split-rev-line (split-ptr:
+                split-line-length - split-ptr + 1))
+                to raw-name-field
+        end-if
+    end-if
+    .
+
+115-validate-entry.
+    move spaces to exception-reason
+    set not-duplicate-entry to true
+
+    perform varying validation-idx from 1 by 1
+            until validation-idx >= names-count
+        if function trim(raw-name-field) =
+                function trim(nt-raw-name (validation-idx))
+            move "DUPLICATE ENTRY" to exception-reason
+            set duplicate-entry-found to true
+        else
+            if not duplicate-entry-found
+                if name = nt-name (validation-idx)
+                    move "TRUNCATION COLLISION" to exception-reason
+                end-if
+            end-if
+        end-if
+    end-perform
+
+    if exception-reason not = spaces
+        move exception-reason to xl-reason
+        move function trim(raw-name-field) to xl-name
+        perform 900-write-exception
+    end-if
+    .
+
+116-check-excluded.
+    set not-entry-excluded to true
+
+    perform varying exclude-idx from 1 by 1
+            until exclude-idx > exclude-count
+        if name = exclude-entry (exclude-idx)
+            set entry-excluded to true
+        end-if
+    end-perform
+    .
+
+900-write-exception.
+    move exceptions-line to names-exceptions-record
+    write names-exceptions-record
+    .
+
+115-open-winners-log.
+    open extend winners-log
+
+    if winners-log-status = '35'
+        close winners-log
+        open output winners-log
+    end-if
+
+    if winners-log-status not = '00'
+        display
+            "unable to open winners-log" upon syserr
+        move 16 to return-code
+        stop run
+    end-if
+
+    move names-count to wl-names-count
+    .
+
+117-open-winner-cert.
+      *> a fresh certificate file per run -- unlike the winners-log
+      *> audit trail, this is handed to the winner on the spot and
+      *> has no business carrying certificates from past raffles.
+    open output winner-cert
+
+    if winner-cert-status not = '00'
+        display
+            "unable to open winner-cert" upon syserr
+        move 16 to return-code
+        stop run
+    end-if
+    .
+
+120-draw-winner.
+    if names-count = zero
+        display "no names to raffle" upon syserr
+        go to 120-draw-winner-exit
+    end-if
+
+    move zero to picked-count
+
+    if prize-tier-count > 0
+        if tier-prize-total > names-count
+            display
+                "cannot draw more prizes than entrants" upon syserr
+            move 16 to return-code
+            stop run
+        end-if
+
+        open output prize-tier-report
+        perform 121-draw-by-tiers
+        close prize-tier-report
+    else
+        if prize-count-arg > names-count
+            display
+                "cannot draw more prizes than entrants" upon syserr
+            move 16 to return-code
+            stop run
+        end-if
+
+        perform 124-draw-flat
+    end-if.
+
+    120-draw-winner-exit.
+        exit.
+
+121-draw-by-tiers.
+    move 1 to tier-num
+
+    perform until tier-num > prize-tier-count
+        set tier-idx to tier-num
+        move 1 to tier-draw-seq
+
+        perform until tier-draw-seq > pt-qty (tier-idx)
+            perform 130-draw-one-name
+
+            add 1 to picked-count
+            move winner-index to picked-entry (picked-count)
+
+            move picked-count to draw-seq-edit
+            string
+                function trim(pt-name (tier-idx)) delimited by size
+                " (draw #" delimited by size
+                function trim(draw-seq-edit) delimited by size
+                ")" delimited by size
+                into drawing-label
+            end-string
+
+            display
+                function trim(pt-name (tier-idx))
+                " winner: " nt-name (name-idx)
+
+            perform 150-log-winner
+            perform 200-print-certificate
+            perform 122-write-tier-report-line
+
+            add 1 to tier-draw-seq
+        end-perform
+
+        add 1 to tier-num
+    end-perform
+    .
+
+122-write-tier-report-line.
+    move pt-name (tier-idx) to trl-tier-name
+    move nt-name (name-idx) to trl-winner-name
+    move tier-report-line to prize-tier-report-record
+    write prize-tier-report-record
+    .
+
+124-draw-flat.
+    move 1 to prize-sequence
+
+    perform until prize-sequence > prize-count-arg
+        perform 130-draw-one-name
+        perform 125-format-ordinal
+
+        add 1 to picked-count
+        move winner-index to picked-entry (picked-count)
+
+        string
+            function trim(ordinal-display) delimited by size
+            " prize" delimited by size
+            into drawing-label
+        end-string
+
+        display
+            ordinal-display " prize winner: " nt-name (name-idx)
+
+        perform 150-log-winner
+        perform 200-print-certificate
+
+        add 1 to prize-sequence
+    end-perform
+    .
+
+125-format-ordinal.
+    if prize-sequence <= 3
+        move ordinal-entry (prize-sequence) to ordinal-display
+    else
+        move prize-sequence to ordinal-number-edit
+        string
+            function trim(ordinal-number-edit) delimited by size
+            "th" delimited by size
+            into ordinal-display
+        end-string
+    end-if
+    .
+
+130-draw-one-name.
+    set already-picked to true
+
+    perform until not already-picked
+        call 'calcrand' using
+            total-tickets winner-number seed-arg seed-used
+        end-call
+
+        perform 140-resolve-ticket-to-name
+
+        set not-already-picked to true
+
+        perform varying picked-idx from 1 by 1
+                until picked-idx > picked-count
+            if picked-entry (picked-idx) = winner-index
+                set already-picked to true
+            end-if
+        end-perform
+    end-perform
+    .
+
+140-resolve-ticket-to-name.
+    set name-idx to 1
+
+    perform until nt-ticket-cum (name-idx) >= winner-number
+        set name-idx up by 1
+    end-perform
+
+    set winner-index to name-idx
+    .
+
+150-log-winner.
+    move nt-name (name-idx) to wl-winner-name
+    move seed-used to wl-seed
+    move winners-log-line to winners-log-record
+    write winners-log-record
+    .
+
+190-close-winners-log.
+    close winners-log
+    .
+
+191-close-winner-cert.
+    close winner-cert
+    .
+
+200-print-certificate.
+    move all "=" to cert-line
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    string
+        "               RAFFLE WINNER CERTIFICATE" delimited by size
+        into cert-line
+    end-string
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    string
+        "Date:      " delimited by size
+        wl-date delimited by size
+        into cert-line
+    end-string
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    string
+        "Raffle:    " delimited by size
+        function trim(names-file-name) delimited by size
+        into cert-line
+    end-string
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    string
+        "Drawing:   " delimited by size
+        function trim(drawing-label) delimited by size
+        into cert-line
+    end-string
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    string
+        "Winner:    " delimited by size
+        function trim(nt-name (name-idx)) delimited by size
+        into cert-line
+    end-string
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    write winner-cert-record from cert-line
+
+    move all "=" to cert-line
+    write winner-cert-record from cert-line
+
+    move spaces to cert-line
+    write winner-cert-record from cert-line
+    .
